@@ -0,0 +1,33 @@
+       01 CAR-RENTAL.
+              05 CR-RECORD-TYPE        PIC X.
+                     88 IS-HEADER-RECORD    VALUE "H".
+                     88 IS-DETAIL-RECORD    VALUE "D".
+                     88 IS-TRAILER-RECORD   VALUE "T".
+              05 REGISTRATION-NUMBER   PIC 9(8).
+              05 CUSTOMER-ID          PIC 9(8).
+              05 CAR-TYPE             PIC X(10).
+              05 MODEL-TYPE           PIC X(5).
+              05 MODEL-YEAR           PIC 9(8).
+              05 RENTAL-DATE          PIC 9(8).
+              05 DUE-DATE             PIC 9(8).
+              05 RETURN-DATE          PIC 9(8).
+              05 DAILY-RATE           PIC 9(5)V99.
+              05 RENTER-DATA.
+                     10 NAME.
+                            15 FIRST-NAME      PIC X(15).
+                            15 MIDDLE-INITIAL         PIC XX.
+                            15 LAST-NAME       PIC X(28).
+                     10 RENTER-ADDRESS.
+                            15 STREET          PIC X(25).
+                            15 CITY            PIC X(15).
+                            15 PROVINCE        PIC X(15).
+              15 POSTAL-CODE     PIC X(6).
+
+       01 RENTAL-HEADER-RECORD REDEFINES CAR-RENTAL.
+              05 RH-RECORD-TYPE        PIC X.
+              05 RH-EXPECTED-COUNT     PIC 9(8).
+
+       01 RENTAL-TRAILER-RECORD REDEFINES CAR-RENTAL.
+              05 RTR-RECORD-TYPE       PIC X.
+              05 RTR-ASSERTED-COUNT    PIC 9(8).
+              05 RTR-HASH-TOTAL        PIC 9(12).
