@@ -0,0 +1,120 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LateFeeCalc.
+       AUTHOR. JINGYI LI.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT RENTAL-FILE ASSIGN TO "RENTAL.TXT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-RENTAL-STATUS.
+
+              SELECT LATE-FEE-FILE ASSIGN TO "LATEFEES.TXT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-LATE-FEE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD RENTAL-FILE.
+       COPY RENTAL-REC.
+
+       FD LATE-FEE-FILE.
+       01 LATE-FEE-RECORD.
+              05 LF-REGISTRATION-NUMBER PIC 9(8).
+              05 FILLER                 PIC X(2) VALUE SPACES.
+              05 LF-RENTER-NAME          PIC X(46).
+              05 FILLER                 PIC X(2) VALUE SPACES.
+              05 LF-RENTER-ADDRESS       PIC X(55).
+              05 FILLER                 PIC X(2) VALUE SPACES.
+              05 LF-DAYS-LATE            PIC 9(5).
+              05 FILLER                 PIC X(2) VALUE SPACES.
+              05 LF-AMOUNT-OWED          PIC 9(7)V99.
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF                  PIC X VALUE 'N'.
+
+       01 WS-RENTAL-STATUS        PIC XX.
+              88 RENTAL-OK              VALUE "00".
+
+       01 WS-LATE-FEE-STATUS      PIC XX.
+              88 LATE-FEE-OK            VALUE "00".
+
+       01 WS-DAYS-LATE             PIC 9(5).
+       01 WS-AMOUNT-OWED           PIC 9(7)V99.
+       01 WS-LATE-FEE-RATE         PIC 9(3)V99 VALUE 10.00.
+       01 WS-LATE-FEE-COUNT        PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+              OPEN INPUT RENTAL-FILE.
+              IF NOT RENTAL-OK
+                     DISPLAY "ERROR: Cannot open RENTAL.TXT - status "
+                            WS-RENTAL-STATUS
+                     STOP RUN
+              END-IF.
+
+              OPEN OUTPUT LATE-FEE-FILE.
+              IF NOT LATE-FEE-OK
+                     DISPLAY "ERROR: Cannot open LATEFEES.TXT -"
+                            " status " WS-LATE-FEE-STATUS
+                     STOP RUN
+              END-IF.
+
+              PERFORM UNTIL WS-EOF = 'Y'
+                     READ RENTAL-FILE
+                     AT END
+                            MOVE 'Y' TO WS-EOF
+                     NOT AT END
+                            IF NOT RENTAL-OK
+                                   DISPLAY "ERROR: RENTAL-FILE read "
+                                          "status " WS-RENTAL-STATUS
+                                   STOP RUN
+                            END-IF
+                            IF IS-DETAIL-RECORD
+                                   PERFORM 1000-CHECK-LATE-FEE
+                            END-IF
+                     END-READ
+              END-PERFORM.
+
+              CLOSE RENTAL-FILE.
+              CLOSE LATE-FEE-FILE.
+
+              DISPLAY "Total late-fee records written: "
+                     WS-LATE-FEE-COUNT.
+
+              STOP RUN.
+
+       1000-CHECK-LATE-FEE.
+              IF RETURN-DATE > ZERO AND RETURN-DATE > DUE-DATE
+                     COMPUTE WS-DAYS-LATE =
+                            FUNCTION INTEGER-OF-DATE(RETURN-DATE)
+                            - FUNCTION INTEGER-OF-DATE(DUE-DATE)
+                     COMPUTE WS-AMOUNT-OWED =
+                            WS-DAYS-LATE * WS-LATE-FEE-RATE
+                     PERFORM 1010-WRITE-LATE-FEE-RECORD
+              END-IF.
+
+       1010-WRITE-LATE-FEE-RECORD.
+              MOVE SPACES TO LATE-FEE-RECORD.
+              MOVE REGISTRATION-NUMBER TO LF-REGISTRATION-NUMBER.
+              MOVE WS-DAYS-LATE        TO LF-DAYS-LATE.
+              MOVE WS-AMOUNT-OWED      TO LF-AMOUNT-OWED.
+              STRING FIRST-NAME DELIMITED BY SIZE
+                     " " DELIMITED BY SIZE
+                     MIDDLE-INITIAL DELIMITED BY SIZE
+                     " " DELIMITED BY SIZE
+                     LAST-NAME DELIMITED BY SIZE
+                     INTO LF-RENTER-NAME
+              END-STRING.
+              STRING STREET DELIMITED BY SIZE
+                     " " DELIMITED BY SIZE
+                     CITY DELIMITED BY SIZE
+                     " " DELIMITED BY SIZE
+                     PROVINCE DELIMITED BY SIZE
+                     " " DELIMITED BY SIZE
+                     POSTAL-CODE DELIMITED BY SIZE
+                     INTO LF-RENTER-ADDRESS
+              END-STRING.
+
+              WRITE LATE-FEE-RECORD.
+              ADD 1 TO WS-LATE-FEE-COUNT.
