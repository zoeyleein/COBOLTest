@@ -6,27 +6,118 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
               SELECT RENTAL-FILE ASSIGN TO "RENTAL.TXT"
-              ORGANIZATION IS LINE SEQUENTIAL.
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-RENTAL-STATUS.
+
+              SELECT BILLING-FILE ASSIGN TO "BILLING.TXT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-BILLING-STATUS.
+
+              SELECT PRINT-FILE ASSIGN TO "REPORT.TXT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-PRINT-STATUS.
+
+              SELECT REJECT-FILE ASSIGN TO "REJECTS.TXT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-REJECT-FILE-STATUS.
+
+              SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+              SELECT FLEET-MASTER ASSIGN TO "FLEET.DAT"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS FM-REGISTRATION-NUMBER
+              FILE STATUS IS WS-FLEET-STATUS.
+
+              SELECT CUSTOMER-MASTER ASSIGN TO "CUSTOMER.DAT"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS CM-CUSTOMER-ID
+              FILE STATUS IS WS-CUSTOMER-STATUS.
+
+              SELECT RATE-TABLE-FILE ASSIGN TO "RATE-TABLE.TXT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-RATE-TABLE-STATUS.
+
+              SELECT SORT-WORK-FILE ASSIGN TO "SORTWORK.TMP".
 
        DATA DIVISION.
        FILE SECTION.
        FD RENTAL-FILE.
-       01 CAR-RENTAL.
-              05 REGISTRATION-NUMBER   PIC 9(8).
-              05 CAR-TYPE             PIC X(10).
-              05 MODEL-TYPE           PIC X(5).
-              05 MODEL-YEAR           PIC 9(8).
-                     88 VALID-YEAR        VALUE 0 TO 99999999.
-              05 RENTER-DATA.
-                     10 NAME.
-                            15 FIRST-NAME      PIC X(15).
-                            15 INITIAL         PIC XX.
-                            15 LAST-NAME       PIC X(28).
-                     10 ADDRESS.
-                            15 STREET          PIC X(25).
-                            15 CITY            PIC X(15).
-                            15 PROVINCE        PIC X(15).
-              15 POSTAL-CODE     PIC X(6).
+       COPY RENTAL-REC.
+
+       FD BILLING-FILE.
+       01 BILLING-RECORD.
+              05 BR-REGISTRATION-NUMBER  PIC 9(8).
+              05 FILLER                  PIC X(2) VALUE SPACES.
+              05 BR-CAR-TYPE             PIC X(10).
+              05 FILLER                  PIC X(2) VALUE SPACES.
+              05 BR-RENTAL-DATE          PIC 9(8).
+              05 FILLER                  PIC X(2) VALUE SPACES.
+              05 BR-DUE-DATE             PIC 9(8).
+              05 FILLER                  PIC X(2) VALUE SPACES.
+              05 BR-DAILY-RATE           PIC ZZ,ZZZ.99.
+              05 FILLER                  PIC X(2) VALUE SPACES.
+              05 BR-DAYS-RENTED          PIC ZZZ9.
+              05 FILLER                  PIC X(2) VALUE SPACES.
+              05 BR-DISCOUNT-PCT         PIC Z9.
+              05 FILLER                  PIC X(2) VALUE SPACES.
+              05 BR-TOTAL-CHARGE         PIC ZZ,ZZZ.99.
+              05 FILLER                  PIC X(2) VALUE SPACES.
+              05 BR-RENTER-NAME          PIC X(45).
+
+       FD PRINT-FILE.
+       01 PRINT-LINE                     PIC X(100).
+
+       FD REJECT-FILE.
+       01 REJECT-RECORD.
+              05 RR-REGISTRATION-NUMBER  PIC 9(8).
+              05 FILLER                  PIC X(2) VALUE SPACES.
+              05 RR-CAR-TYPE             PIC X(10).
+              05 FILLER                  PIC X(2) VALUE SPACES.
+              05 RR-MODEL-YEAR           PIC 9(8).
+              05 FILLER                  PIC X(2) VALUE SPACES.
+              05 RR-POSTAL-CODE          PIC X(6).
+              05 FILLER                  PIC X(2) VALUE SPACES.
+              05 RR-REASON               PIC X(40).
+
+       FD FLEET-MASTER.
+       01 FLEET-MASTER-RECORD.
+              05 FM-REGISTRATION-NUMBER  PIC 9(8).
+              05 FM-CAR-TYPE             PIC X(10).
+              05 FM-CUSTOMER-ID          PIC 9(8).
+              05 FM-STATUS               PIC X(11).
+                     88 FM-AVAILABLE         VALUE "AVAILABLE".
+                     88 FM-RENTED            VALUE "RENTED".
+
+       FD CUSTOMER-MASTER.
+       01 CUSTOMER-MASTER-RECORD.
+              05 CM-CUSTOMER-ID          PIC 9(8).
+              05 CM-RENTAL-COUNT         PIC 9(5).
+              05 CM-LAST-NAME            PIC X(28).
+              05 CM-POSTAL-CODE          PIC X(6).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+              05 CP-LAST-REG-NUMBER      PIC 9(8).
+
+       FD RATE-TABLE-FILE.
+       01 RATE-TABLE-RECORD.
+              05 RT-CAR-TYPE             PIC X(10).
+              05 RT-DAILY-RATE           PIC 9(5)V99.
+
+       SD SORT-WORK-FILE.
+       01 SORT-WORK-RECORD.
+              05 SW-CAR-TYPE             PIC X(10).
+              05 SW-REG-NUMBER           PIC 9(8).
+              05 SW-MODEL-YEAR           PIC 9(8).
+              05 SW-RENTAL-DATE          PIC 9(8).
+              05 SW-DUE-DATE             PIC 9(8).
+              05 SW-TOTAL-CHARGE         PIC 9(7)V99.
+              05 SW-FIRST-NAME           PIC X(15).
+              05 SW-LAST-NAME            PIC X(28).
 
        WORKING-STORAGE SECTION.
        01 WS-EOF                 PIC X VALUE 'N'.
@@ -34,27 +125,752 @@
               05 WS-YEAR             PIC 9(4).
               05 WS-MONTH            PIC 99.
               05 WS-DAY              PIC 99.
+       01 WS-DATE-TODAY-NUM          REDEFINES WS-DATE-TODAY PIC 9(8).
+       01 WS-OVERDUE-COUNT        PIC 9(6) VALUE ZERO.
+       01 WS-DAYS-OVERDUE         PIC S9(8) COMP.
+       01 WS-DAYS-RENTED          PIC S9(8) COMP.
+       01 WS-TOTAL-CHARGE         PIC 9(7)V99.
+       01 WS-MIN-YEAR             PIC 9(4) VALUE 1980.
+       01 WS-MAX-YEAR             PIC 9(4).
+       01 WS-VALID-RECORD-SW      PIC X VALUE 'Y'.
+              88 VALID-RECORD         VALUE 'Y'.
+       01 WS-RELEASE-TRANSACTION-SW PIC X VALUE 'N'.
+              88 RELEASE-TRANSACTION   VALUE 'Y'.
+       01 WS-REJECT-REASON        PIC X(40) VALUE SPACES.
+       01 WS-REJECT-COUNT         PIC 9(6) VALUE ZERO.
+       01 WS-BLANK-COUNT          PIC 9(2) COMP.
+       01 WS-FLEET-STATUS         PIC XX.
+              88 FLEET-OK             VALUE "00".
+              88 FLEET-NOT-FOUND      VALUE "23".
+              88 FLEET-FILE-MISSING   VALUE "35".
+       01 WS-CUSTOMER-STATUS      PIC XX.
+              88 CUSTOMER-OK              VALUE "00".
+              88 CUSTOMER-NOT-FOUND       VALUE "23".
+              88 CUSTOMER-FILE-MISSING    VALUE "35".
+       01 WS-DISCOUNT-PCT         PIC 9(2) VALUE ZERO.
+       01 WS-LOYALTY-RENTAL-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-HASH-SOURCE          PIC X(49).
+       01 WS-HASH-ACCUM           PIC 9(9) COMP VALUE ZERO.
+       01 WS-HASH-IDX             PIC 9(2) COMP VALUE ZERO.
+       01 WS-DERIVED-CUSTOMER-ID  PIC 9(8) VALUE ZERO.
+
+       01 WS-RENTAL-STATUS        PIC XX.
+              88 RENTAL-OK             VALUE "00".
+       01 WS-BILLING-STATUS       PIC XX.
+              88 BILLING-OK            VALUE "00".
+       01 WS-PRINT-STATUS         PIC XX.
+              88 PRINT-OK              VALUE "00".
+       01 WS-REJECT-FILE-STATUS   PIC XX.
+              88 REJECT-FILE-OK        VALUE "00".
+       01 WS-CHECKPOINT-STATUS    PIC XX.
+              88 CHECKPOINT-OK         VALUE "00".
+              88 CHECKPOINT-FILE-MISSING VALUE "35".
+       01 WS-RESTART-REG-NUMBER   PIC 9(8) VALUE ZERO.
+
+       01 WS-EXPECTED-COUNT       PIC 9(8) VALUE ZERO.
+       01 WS-ASSERTED-COUNT       PIC 9(8) VALUE ZERO.
+       01 WS-ASSERTED-HASH-TOTAL  PIC 9(12) VALUE ZERO.
+       01 WS-ACTUAL-COUNT         PIC 9(8) VALUE ZERO.
+       01 WS-ACTUAL-HASH-TOTAL    PIC 9(12) VALUE ZERO.
+
+       01 WS-RATE-TABLE-STATUS    PIC XX.
+              88 RATE-TABLE-OK            VALUE "00".
+              88 RATE-TABLE-FILE-MISSING  VALUE "35".
+       01 WS-RATE-TABLE-EOF       PIC X VALUE 'N'.
+       01 WS-SORT-EOF             PIC X VALUE 'N'.
+       01 WS-RATE-TABLE-COUNT     PIC 9(3) VALUE ZERO.
+       01 WS-RATE-TABLE.
+              05 WS-RATE-ENTRY OCCURS 1 TO 50 TIMES
+                     DEPENDING ON WS-RATE-TABLE-COUNT
+                     INDEXED BY WS-RATE-IDX.
+                     10 WS-RT-CAR-TYPE     PIC X(10).
+                     10 WS-RT-DAILY-RATE   PIC 9(5)V99.
+
+       01 WS-LINE-COUNT           PIC 9(3) VALUE 99.
+       01 WS-PAGE-NUMBER          PIC 9(3) VALUE ZERO.
+       01 WS-LINES-PER-PAGE       PIC 9(3) VALUE 60.
+       01 WS-FIRST-RECORD-SW      PIC X VALUE 'Y'.
+       01 WS-PREV-CAR-TYPE        PIC X(10) VALUE SPACES.
+       01 WS-TYPE-COUNT           PIC 9(5) VALUE ZERO.
+       01 WS-TYPE-TOTAL           PIC 9(9)V99 VALUE ZERO.
+
+       01 WS-REPORT-HEADING-1.
+              05 FILLER              PIC X(20) VALUE
+                     "CAR RENTAL REGISTER".
+              05 FILLER              PIC X(10) VALUE SPACES.
+              05 WS-RH-DATE          PIC 9(4)/99/99.
+              05 FILLER              PIC X(10) VALUE SPACES.
+              05 FILLER              PIC X(5) VALUE "PAGE ".
+              05 WS-RH-PAGE          PIC ZZ9.
+
+       01 WS-REPORT-HEADING-2.
+              05 FILLER              PIC X(12) VALUE "REG NUMBER".
+              05 FILLER              PIC X(12) VALUE "CAR TYPE".
+              05 FILLER              PIC X(10) VALUE "MODEL YR".
+              05 FILLER              PIC X(12) VALUE "RENTAL DATE".
+              05 FILLER              PIC X(12) VALUE "DUE DATE".
+              05 FILLER              PIC X(10) VALUE "AMOUNT".
+              05 FILLER              PIC X(20) VALUE "RENTER".
+
+       01 WS-DETAIL-LINE.
+              05 WS-DL-REG-NUMBER    PIC 9(8).
+              05 FILLER              PIC X(4) VALUE SPACES.
+              05 WS-DL-CAR-TYPE      PIC X(10).
+              05 FILLER              PIC X(2) VALUE SPACES.
+              05 WS-DL-MODEL-YEAR    PIC 9(4).
+              05 FILLER              PIC X(6) VALUE SPACES.
+              05 WS-DL-RENTAL-DATE   PIC 9(8).
+              05 FILLER              PIC X(4) VALUE SPACES.
+              05 WS-DL-DUE-DATE      PIC 9(8).
+              05 FILLER              PIC X(4) VALUE SPACES.
+              05 WS-DL-AMOUNT        PIC ZZ,ZZZ.99.
+              05 FILLER              PIC X(3) VALUE SPACES.
+              05 WS-DL-RENTER-NAME   PIC X(30).
+
+       01 WS-SUBTOTAL-LINE.
+              05 FILLER              PIC X(10) VALUE SPACES.
+              05 FILLER              PIC X(14) VALUE "*** TOTAL FOR".
+              05 WS-ST-CAR-TYPE      PIC X(10).
+              05 FILLER              PIC X(3) VALUE SPACES.
+              05 FILLER              PIC X(8) VALUE "COUNT: ".
+              05 WS-ST-COUNT         PIC ZZZZ9.
+              05 FILLER              PIC X(3) VALUE SPACES.
+              05 FILLER              PIC X(8) VALUE "TOTAL: ".
+              05 WS-ST-TOTAL         PIC ZZZ,ZZZ.99.
+              05 FILLER              PIC X(5) VALUE " ***".
 
        PROCEDURE DIVISION.
-              ACCEPT WS-DATE-TODAY FROM DATE.
-              MOVE WS-YEAR TO MODEL-YEAR.
+
+       0000-MAIN-PROCESS.
+              ACCEPT WS-DATE-TODAY FROM DATE YYYYMMDD.
+              COMPUTE WS-MAX-YEAR = WS-YEAR + 1.
+
+              PERFORM 0005-LOAD-RATE-TABLE.
+              PERFORM 0007-VALIDATE-BATCH-TOTALS.
+
+              OPEN INPUT RENTAL-FILE.
+              IF NOT RENTAL-OK
+                     DISPLAY "ERROR: Cannot open RENTAL.TXT - status "
+                            WS-RENTAL-STATUS
+                     STOP RUN
+              END-IF.
+
+              OPEN OUTPUT BILLING-FILE.
+              IF NOT BILLING-OK
+                     DISPLAY "ERROR: Cannot open BILLING.TXT - status "
+                            WS-BILLING-STATUS
+                     STOP RUN
+              END-IF.
+
+              OPEN OUTPUT REJECT-FILE.
+              IF NOT REJECT-FILE-OK
+                     DISPLAY "ERROR: Cannot open REJECTS.TXT - status "
+                            WS-REJECT-FILE-STATUS
+                     STOP RUN
+              END-IF.
+
+              PERFORM 0010-OPEN-FLEET-MASTER.
+              PERFORM 0015-OPEN-CUSTOMER-MASTER.
+              PERFORM 0020-READ-CHECKPOINT.
+
+              SORT SORT-WORK-FILE ON ASCENDING KEY SW-CAR-TYPE
+                     INPUT PROCEDURE IS 0042-READ-AND-PROCESS-RENTAL
+                     OUTPUT PROCEDURE IS 0044-PRINT-SORTED-REPORT.
+
+              CLOSE RENTAL-FILE.
+              CLOSE BILLING-FILE.
+              CLOSE REJECT-FILE.
+              CLOSE FLEET-MASTER.
+              CLOSE CUSTOMER-MASTER.
+
+              DISPLAY "Total overdue rentals: " WS-OVERDUE-COUNT.
+              DISPLAY "Total rejected records: " WS-REJECT-COUNT.
+
+              STOP RUN.
+
+       0005-LOAD-RATE-TABLE.
+              OPEN INPUT RATE-TABLE-FILE.
+              IF RATE-TABLE-OK
+                     PERFORM UNTIL WS-RATE-TABLE-EOF = 'Y'
+                            READ RATE-TABLE-FILE
+                                   AT END
+                                          MOVE 'Y' TO WS-RATE-TABLE-EOF
+                                   NOT AT END
+                                          PERFORM 0006-STORE-RATE-ENTRY
+                            END-READ
+                     END-PERFORM
+                     CLOSE RATE-TABLE-FILE
+              ELSE
+                     IF NOT RATE-TABLE-FILE-MISSING
+                            DISPLAY "ERROR: Cannot open RATE-TABLE.TXT"
+                                   " - status " WS-RATE-TABLE-STATUS
+                            STOP RUN
+                     END-IF
+              END-IF.
+
+       0006-STORE-RATE-ENTRY.
+              IF WS-RATE-TABLE-COUNT < 50
+                     ADD 1 TO WS-RATE-TABLE-COUNT
+                     MOVE RT-CAR-TYPE TO
+                            WS-RT-CAR-TYPE(WS-RATE-TABLE-COUNT)
+                     MOVE RT-DAILY-RATE TO
+                            WS-RT-DAILY-RATE(WS-RATE-TABLE-COUNT)
+              ELSE
+                     DISPLAY "WARNING: RATE-TABLE.TXT has more than "
+                            "50 entries - ignoring CAR-TYPE "
+                            RT-CAR-TYPE " and any rows after it"
+              END-IF.
+
+       0007-VALIDATE-BATCH-TOTALS.
+              MOVE ZERO TO WS-ACTUAL-COUNT.
+              MOVE ZERO TO WS-ACTUAL-HASH-TOTAL.
+              MOVE 'N' TO WS-EOF.
 
               OPEN INPUT RENTAL-FILE.
+              IF NOT RENTAL-OK
+                     DISPLAY "ERROR: Cannot open RENTAL.TXT - status "
+                            WS-RENTAL-STATUS
+                     STOP RUN
+              END-IF.
+
+              PERFORM 0025-READ-HEADER-RECORD.
 
               PERFORM UNTIL WS-EOF = 'Y'
+                     READ RENTAL-FILE
+                     AT END
+                            MOVE 'Y' TO WS-EOF
+                     NOT AT END
+                            PERFORM 0008-TALLY-FOR-VALIDATION
+                     END-READ
+              END-PERFORM.
+
+              CLOSE RENTAL-FILE.
+
+              PERFORM 1500-RECONCILE-BATCH.
+
+              MOVE 'N' TO WS-EOF.
+
+       0008-TALLY-FOR-VALIDATION.
+              IF NOT RENTAL-OK
+                     DISPLAY "ERROR: RENTAL-FILE read status "
+                            WS-RENTAL-STATUS
+                     STOP RUN
+              END-IF.
+
+              EVALUATE TRUE
+                     WHEN IS-TRAILER-RECORD
+                            PERFORM 0035-CAPTURE-TRAILER-TOTALS
+                            MOVE 'Y' TO WS-EOF
+                     WHEN IS-DETAIL-RECORD
+                            ADD 1 TO WS-ACTUAL-COUNT
+                            ADD REGISTRATION-NUMBER
+                                   TO WS-ACTUAL-HASH-TOTAL
+                     WHEN OTHER
+                            DISPLAY "ERROR: Unexpected record type '"
+                                   CR-RECORD-TYPE "' in RENTAL.TXT"
+                            STOP RUN
+              END-EVALUATE.
+
+       0010-OPEN-FLEET-MASTER.
+              OPEN I-O FLEET-MASTER.
+              IF FLEET-FILE-MISSING
+                     OPEN OUTPUT FLEET-MASTER
+                     CLOSE FLEET-MASTER
+                     OPEN I-O FLEET-MASTER
+              END-IF.
+              IF NOT FLEET-OK
+                     DISPLAY "ERROR: Cannot open FLEET.DAT - status "
+                            WS-FLEET-STATUS
+                     STOP RUN
+              END-IF.
+
+       0015-OPEN-CUSTOMER-MASTER.
+              OPEN I-O CUSTOMER-MASTER.
+              IF CUSTOMER-FILE-MISSING
+                     OPEN OUTPUT CUSTOMER-MASTER
+                     CLOSE CUSTOMER-MASTER
+                     OPEN I-O CUSTOMER-MASTER
+              END-IF.
+              IF NOT CUSTOMER-OK
+                     DISPLAY "ERROR: Cannot open CUSTOMER.DAT - status "
+                            WS-CUSTOMER-STATUS
+                     STOP RUN
+              END-IF.
+
+       0020-READ-CHECKPOINT.
+              MOVE ZERO TO WS-RESTART-REG-NUMBER.
+              OPEN INPUT CHECKPOINT-FILE.
+              IF CHECKPOINT-OK
+                     READ CHECKPOINT-FILE
+                            AT END
+                                   CONTINUE
+                            NOT AT END
+                                   MOVE CP-LAST-REG-NUMBER
+                                          TO WS-RESTART-REG-NUMBER
+                                   DISPLAY "Restarting after Reg# "
+                                          WS-RESTART-REG-NUMBER
+                     END-READ
+                     CLOSE CHECKPOINT-FILE
+              ELSE
+                     IF NOT CHECKPOINT-FILE-MISSING
+                            DISPLAY "ERROR: Cannot open CHECKPOINT -"
+                                   " status " WS-CHECKPOINT-STATUS
+                            STOP RUN
+                     END-IF
+              END-IF.
+
+       0025-READ-HEADER-RECORD.
               READ RENTAL-FILE
-              AT END
-              MOVE 'Y' TO WS-EOF
-              NOT AT END
-              DISPLAY "Registration Number: " REGISTRATION-NUMBER
-              DISPLAY "Car Type: " CAR-TYPE
-              DISPLAY "Model Type: " MODEL-TYPE
-              DISPLAY "Model Year: " MODEL-YEAR
-              DISPLAY "Renter Name: " FIRST-NAME INITIAL LAST-NAME
-              DISPLAY "Address: " STREET CITY PROVINCE POSTAL-CODE
-              END-READ
+                     AT END
+                            DISPLAY "ERROR: RENTAL.TXT has no header "
+                                   "record"
+                            STOP RUN
+                     NOT AT END
+                            IF NOT RENTAL-OK
+                                   DISPLAY "ERROR: RENTAL-FILE read "
+                                          "status " WS-RENTAL-STATUS
+                                   STOP RUN
+                            END-IF
+                            IF NOT IS-HEADER-RECORD
+                                   DISPLAY "ERROR: First record in "
+                                          "RENTAL.TXT is not a header"
+                                   STOP RUN
+                            END-IF
+                            MOVE RH-EXPECTED-COUNT TO WS-EXPECTED-COUNT
+              END-READ.
+
+       0030-HANDLE-RENTAL-RECORD.
+              IF NOT RENTAL-OK
+                     DISPLAY "ERROR: RENTAL-FILE read status "
+                            WS-RENTAL-STATUS
+                     STOP RUN
+              END-IF.
+
+              EVALUATE TRUE
+                     WHEN IS-TRAILER-RECORD
+                            PERFORM 0035-CAPTURE-TRAILER-TOTALS
+                            MOVE 'Y' TO WS-EOF
+                     WHEN IS-DETAIL-RECORD
+                            PERFORM 0040-TALLY-DETAIL-RECORD
+                     WHEN OTHER
+                            DISPLAY "ERROR: Unexpected record type '"
+                                   CR-RECORD-TYPE "' in RENTAL.TXT"
+                            STOP RUN
+              END-EVALUATE.
+
+       0035-CAPTURE-TRAILER-TOTALS.
+              MOVE RTR-ASSERTED-COUNT TO WS-ASSERTED-COUNT.
+              MOVE RTR-HASH-TOTAL TO WS-ASSERTED-HASH-TOTAL.
+
+       0040-TALLY-DETAIL-RECORD.
+              IF WS-RESTART-REG-NUMBER > ZERO
+                 AND REGISTRATION-NUMBER NOT > WS-RESTART-REG-NUMBER
+                     DISPLAY "Skipping already-processed Reg# "
+                            REGISTRATION-NUMBER " (restart)"
+              ELSE
+                     PERFORM 1000-PROCESS-RENTAL-RECORD
+                     PERFORM 1400-WRITE-CHECKPOINT
+              END-IF.
+
+       0042-READ-AND-PROCESS-RENTAL.
+              PERFORM 0025-READ-HEADER-RECORD.
+
+              PERFORM UNTIL WS-EOF = 'Y'
+                     READ RENTAL-FILE
+                     AT END
+                            MOVE 'Y' TO WS-EOF
+                     NOT AT END
+                            PERFORM 0030-HANDLE-RENTAL-RECORD
+                     END-READ
+              END-PERFORM.
+
+       0044-PRINT-SORTED-REPORT.
+              OPEN OUTPUT PRINT-FILE.
+              IF NOT PRINT-OK
+                     DISPLAY "ERROR: Cannot open REPORT.TXT - status "
+                            WS-PRINT-STATUS
+                     STOP RUN
+              END-IF.
+
+              MOVE 'N' TO WS-SORT-EOF.
+              PERFORM UNTIL WS-SORT-EOF = 'Y'
+                     RETURN SORT-WORK-FILE
+                     AT END
+                            MOVE 'Y' TO WS-SORT-EOF
+                     NOT AT END
+                            PERFORM 1220-PRINT-REPORT-LINE
+                     END-RETURN
+              END-PERFORM.
+
+              IF WS-FIRST-RECORD-SW = 'N'
+                     PERFORM 1320-PRINT-SUBTOTAL
+              END-IF.
+
+              CLOSE PRINT-FILE.
+
+       1000-PROCESS-RENTAL-RECORD.
+              MOVE 'N' TO WS-RELEASE-TRANSACTION-SW.
+              PERFORM 1050-VALIDATE-RECORD.
+              IF VALID-RECORD
+                     IF CUSTOMER-ID = ZERO
+                            PERFORM 1085-DERIVE-CUSTOMER-ID
+                     END-IF
+                     PERFORM 1070-CHECK-FLEET-STATUS
+              END-IF.
+
+              EVALUATE TRUE
+                     WHEN NOT VALID-RECORD
+                            PERFORM 1060-WRITE-REJECT-RECORD
+                     WHEN RELEASE-TRANSACTION
+                            CONTINUE
+                     WHEN OTHER
+                            PERFORM 1080-CHECK-CUSTOMER-LOYALTY
+                            PERFORM 1090-LOOKUP-CAR-TYPE-RATE
+                            PERFORM 1100-CHECK-OVERDUE-RENTAL
+                            PERFORM 1200-WRITE-BILLING-RECORD
+                            PERFORM 1210-CAPTURE-REPORT-LINE
+              END-EVALUATE.
+
+       1400-WRITE-CHECKPOINT.
+              IF REGISTRATION-NUMBER > WS-RESTART-REG-NUMBER
+                     MOVE REGISTRATION-NUMBER TO WS-RESTART-REG-NUMBER
+                     MOVE REGISTRATION-NUMBER TO CP-LAST-REG-NUMBER
+                     OPEN OUTPUT CHECKPOINT-FILE
+                     IF NOT CHECKPOINT-OK
+                            DISPLAY "ERROR: Cannot write CHECKPOINT -"
+                                   " status " WS-CHECKPOINT-STATUS
+                            STOP RUN
+                     END-IF
+                     WRITE CHECKPOINT-RECORD
+                     CLOSE CHECKPOINT-FILE
+              END-IF.
+
+       1500-RECONCILE-BATCH.
+              DISPLAY "--- Batch control total reconciliation ---".
+              DISPLAY "Header expected count  : " WS-EXPECTED-COUNT.
+              DISPLAY "Trailer asserted count : " WS-ASSERTED-COUNT.
+              DISPLAY "Actual detail count    : " WS-ACTUAL-COUNT.
+              DISPLAY "Trailer hash total     : "
+                     WS-ASSERTED-HASH-TOTAL.
+              DISPLAY "Actual hash total      : " WS-ACTUAL-HASH-TOTAL.
+
+              IF WS-ACTUAL-COUNT NOT = WS-EXPECTED-COUNT
+                     DISPLAY "*** RECONCILIATION FAILED: actual count "
+                            "does not match header expected count ***"
+              END-IF.
+              IF WS-ACTUAL-COUNT NOT = WS-ASSERTED-COUNT
+                     DISPLAY "*** RECONCILIATION FAILED: actual count "
+                            "does not match trailer asserted count ***"
+              END-IF.
+              IF WS-ACTUAL-HASH-TOTAL NOT = WS-ASSERTED-HASH-TOTAL
+                     DISPLAY "*** RECONCILIATION FAILED: actual hash "
+                            "total does not match trailer total ***"
+              END-IF.
+              IF WS-ACTUAL-COUNT = WS-EXPECTED-COUNT
+                 AND WS-ACTUAL-COUNT = WS-ASSERTED-COUNT
+                 AND WS-ACTUAL-HASH-TOTAL = WS-ASSERTED-HASH-TOTAL
+                     DISPLAY "Batch reconciliation OK."
+              ELSE
+                     DISPLAY "*** HALTING BATCH - billing withheld "
+                            "until RENTAL.TXT passes control total "
+                            "reconciliation ***"
+                     STOP RUN
+              END-IF.
+
+       1050-VALIDATE-RECORD.
+              MOVE 'Y' TO WS-VALID-RECORD-SW.
+              MOVE SPACES TO WS-REJECT-REASON.
+
+              IF MODEL-YEAR < WS-MIN-YEAR OR MODEL-YEAR > WS-MAX-YEAR
+                     MOVE 'N' TO WS-VALID-RECORD-SW
+                     STRING "Model year out of range" DELIMITED BY SIZE
+                            INTO WS-REJECT-REASON
+                     END-STRING
+              END-IF.
+
+              IF REGISTRATION-NUMBER = ZERO
+                     MOVE 'N' TO WS-VALID-RECORD-SW
+                     STRING "Registration number is all zeros"
+                            DELIMITED BY SIZE INTO WS-REJECT-REASON
+                     END-STRING
+              END-IF.
+
+              MOVE ZERO TO WS-BLANK-COUNT.
+              INSPECT POSTAL-CODE TALLYING WS-BLANK-COUNT
+                     FOR ALL SPACES.
+              IF WS-BLANK-COUNT NOT = ZERO
+                     MOVE 'N' TO WS-VALID-RECORD-SW
+                     STRING "Postal code is not 6 non-blank chars"
+                            DELIMITED BY SIZE INTO WS-REJECT-REASON
+                     END-STRING
+              END-IF.
+
+       1060-WRITE-REJECT-RECORD.
+              ADD 1 TO WS-REJECT-COUNT.
+              MOVE SPACES TO REJECT-RECORD.
+              MOVE REGISTRATION-NUMBER TO RR-REGISTRATION-NUMBER.
+              MOVE CAR-TYPE            TO RR-CAR-TYPE.
+              MOVE MODEL-YEAR          TO RR-MODEL-YEAR.
+              MOVE POSTAL-CODE         TO RR-POSTAL-CODE.
+              MOVE WS-REJECT-REASON    TO RR-REASON.
+              WRITE REJECT-RECORD.
+
+              DISPLAY "*** REJECTED *** Reg# " REGISTRATION-NUMBER
+                     " - " WS-REJECT-REASON.
+
+       1070-CHECK-FLEET-STATUS.
+              IF RETURN-DATE > ZERO
+                     MOVE 'Y' TO WS-RELEASE-TRANSACTION-SW
+                     PERFORM 1072-RELEASE-FLEET-VEHICLE
+              ELSE
+                     PERFORM 1074-RENT-FLEET-VEHICLE
+              END-IF.
+
+       1072-RELEASE-FLEET-VEHICLE.
+              MOVE REGISTRATION-NUMBER TO FM-REGISTRATION-NUMBER.
+              READ FLEET-MASTER
+                     INVALID KEY
+                            CONTINUE
+                     NOT INVALID KEY
+                            SET FM-AVAILABLE TO TRUE
+                            REWRITE FLEET-MASTER-RECORD
+              END-READ.
+              IF NOT FLEET-OK AND NOT FLEET-NOT-FOUND
+                     DISPLAY "ERROR: FLEET-MASTER read status "
+                            WS-FLEET-STATUS
+                     STOP RUN
+              END-IF.
+
+       1074-RENT-FLEET-VEHICLE.
+              MOVE REGISTRATION-NUMBER TO FM-REGISTRATION-NUMBER.
+              READ FLEET-MASTER
+                     INVALID KEY
+                            MOVE CAR-TYPE TO FM-CAR-TYPE
+                            MOVE CUSTOMER-ID TO FM-CUSTOMER-ID
+                            SET FM-RENTED TO TRUE
+                            WRITE FLEET-MASTER-RECORD
+                     NOT INVALID KEY
+                            IF FM-RENTED
+                               AND FM-CUSTOMER-ID NOT = CUSTOMER-ID
+                                   MOVE 'N' TO WS-VALID-RECORD-SW
+                                   STRING "Vehicle already rented "
+                                          "(double booking)"
+                                          DELIMITED BY SIZE
+                                          INTO WS-REJECT-REASON
+                                   END-STRING
+                            ELSE
+                                   MOVE CAR-TYPE TO FM-CAR-TYPE
+                                   MOVE CUSTOMER-ID TO FM-CUSTOMER-ID
+                                   SET FM-RENTED TO TRUE
+                                   REWRITE FLEET-MASTER-RECORD
+                            END-IF
+              END-READ.
+              IF NOT FLEET-OK AND NOT FLEET-NOT-FOUND
+                     DISPLAY "ERROR: FLEET-MASTER read status "
+                            WS-FLEET-STATUS
+                     STOP RUN
+              END-IF.
+
+       1080-CHECK-CUSTOMER-LOYALTY.
+              MOVE CUSTOMER-ID TO CM-CUSTOMER-ID.
+              READ CUSTOMER-MASTER
+                     INVALID KEY
+                            MOVE 1 TO CM-RENTAL-COUNT
+                            MOVE LAST-NAME TO CM-LAST-NAME
+                            MOVE POSTAL-CODE TO CM-POSTAL-CODE
+                            WRITE CUSTOMER-MASTER-RECORD
+                            MOVE 1 TO WS-LOYALTY-RENTAL-COUNT
+                     NOT INVALID KEY
+                            ADD 1 TO CM-RENTAL-COUNT
+                            MOVE LAST-NAME TO CM-LAST-NAME
+                            MOVE POSTAL-CODE TO CM-POSTAL-CODE
+                            REWRITE CUSTOMER-MASTER-RECORD
+                            MOVE CM-RENTAL-COUNT
+                                   TO WS-LOYALTY-RENTAL-COUNT
+              END-READ.
+              IF NOT CUSTOMER-OK AND NOT CUSTOMER-NOT-FOUND
+                     DISPLAY "ERROR: CUSTOMER-MASTER read status "
+                            WS-CUSTOMER-STATUS
+                     STOP RUN
+              END-IF.
+
+              EVALUATE TRUE
+                     WHEN WS-LOYALTY-RENTAL-COUNT >= 5
+                            MOVE 10 TO WS-DISCOUNT-PCT
+                     WHEN WS-LOYALTY-RENTAL-COUNT >= 3
+                            MOVE 5 TO WS-DISCOUNT-PCT
+                     WHEN OTHER
+                            MOVE ZERO TO WS-DISCOUNT-PCT
+              END-EVALUATE.
+
+       1085-DERIVE-CUSTOMER-ID.
+              STRING FIRST-NAME DELIMITED BY SIZE
+                     LAST-NAME DELIMITED BY SIZE
+                     POSTAL-CODE DELIMITED BY SIZE
+                     INTO WS-HASH-SOURCE
+              END-STRING.
+
+              MOVE ZERO TO WS-HASH-ACCUM.
+              PERFORM VARYING WS-HASH-IDX FROM 1 BY 1
+                     UNTIL WS-HASH-IDX > 49
+                     COMPUTE WS-HASH-ACCUM = FUNCTION MOD
+                            (WS-HASH-ACCUM * 31 + FUNCTION ORD
+                            (WS-HASH-SOURCE(WS-HASH-IDX:1)), 10000000)
               END-PERFORM.
 
-       CLOSE RENTAL-FILE.
+              COMPUTE WS-DERIVED-CUSTOMER-ID = 90000000 + WS-HASH-ACCUM.
+              MOVE WS-DERIVED-CUSTOMER-ID TO CUSTOMER-ID.
+
+       1090-LOOKUP-CAR-TYPE-RATE.
+              IF WS-RATE-TABLE-COUNT > ZERO
+                     SET WS-RATE-IDX TO 1
+                     SEARCH WS-RATE-ENTRY
+                            AT END
+                                   DISPLAY "Rate table: no entry for "
+                                          "CAR-TYPE " CAR-TYPE
+                                          " - using transaction rate"
+                            WHEN WS-RT-CAR-TYPE(WS-RATE-IDX) = CAR-TYPE
+                                   MOVE WS-RT-DAILY-RATE(WS-RATE-IDX)
+                                          TO DAILY-RATE
+                     END-SEARCH
+              END-IF.
+
+       1100-CHECK-OVERDUE-RENTAL.
+              IF DUE-DATE < WS-DATE-TODAY-NUM AND DUE-DATE NOT = ZERO
+                 AND RETURN-DATE = ZERO
+                     COMPUTE WS-DAYS-OVERDUE =
+                            FUNCTION INTEGER-OF-DATE(WS-DATE-TODAY-NUM)
+                            - FUNCTION INTEGER-OF-DATE(DUE-DATE)
+                     ADD 1 TO WS-OVERDUE-COUNT
+                     DISPLAY "*** OVERDUE *** Reg# "
+                            REGISTRATION-NUMBER
+                            " due " DUE-DATE " (" WS-DAYS-OVERDUE
+                            " day(s) overdue) - " FIRST-NAME " "
+                            LAST-NAME
+              END-IF.
+
+       1200-WRITE-BILLING-RECORD.
+              COMPUTE WS-DAYS-RENTED =
+                     FUNCTION INTEGER-OF-DATE(DUE-DATE)
+                     - FUNCTION INTEGER-OF-DATE(RENTAL-DATE).
+              IF WS-DAYS-RENTED < 1
+                     MOVE 1 TO WS-DAYS-RENTED
+              END-IF.
+              COMPUTE WS-TOTAL-CHARGE =
+                     WS-DAYS-RENTED * DAILY-RATE
+                     * (1 - (WS-DISCOUNT-PCT / 100)).
+
+              MOVE SPACES TO BILLING-RECORD.
+              MOVE REGISTRATION-NUMBER TO BR-REGISTRATION-NUMBER.
+              MOVE CAR-TYPE            TO BR-CAR-TYPE.
+              MOVE RENTAL-DATE         TO BR-RENTAL-DATE.
+              MOVE DUE-DATE            TO BR-DUE-DATE.
+              MOVE DAILY-RATE          TO BR-DAILY-RATE.
+              MOVE WS-DAYS-RENTED      TO BR-DAYS-RENTED.
+              MOVE WS-DISCOUNT-PCT     TO BR-DISCOUNT-PCT.
+              MOVE WS-TOTAL-CHARGE     TO BR-TOTAL-CHARGE.
+              STRING FIRST-NAME DELIMITED BY SIZE
+                     " " DELIMITED BY SIZE
+                     MIDDLE-INITIAL DELIMITED BY SIZE
+                     " " DELIMITED BY SIZE
+                     LAST-NAME DELIMITED BY SIZE
+                     INTO BR-RENTER-NAME
+              END-STRING.
+
+              WRITE BILLING-RECORD.
+
+       1210-CAPTURE-REPORT-LINE.
+              MOVE CAR-TYPE            TO SW-CAR-TYPE.
+              MOVE REGISTRATION-NUMBER TO SW-REG-NUMBER.
+              MOVE MODEL-YEAR          TO SW-MODEL-YEAR.
+              MOVE RENTAL-DATE         TO SW-RENTAL-DATE.
+              MOVE DUE-DATE            TO SW-DUE-DATE.
+              MOVE WS-TOTAL-CHARGE     TO SW-TOTAL-CHARGE.
+              MOVE FIRST-NAME          TO SW-FIRST-NAME.
+              MOVE LAST-NAME           TO SW-LAST-NAME.
+              RELEASE SORT-WORK-RECORD.
+
+       1220-PRINT-REPORT-LINE.
+              MOVE SW-CAR-TYPE         TO CAR-TYPE.
+              MOVE SW-REG-NUMBER       TO REGISTRATION-NUMBER.
+              MOVE SW-MODEL-YEAR       TO MODEL-YEAR.
+              MOVE SW-RENTAL-DATE      TO RENTAL-DATE.
+              MOVE SW-DUE-DATE         TO DUE-DATE.
+              MOVE SW-TOTAL-CHARGE     TO WS-TOTAL-CHARGE.
+              MOVE SW-FIRST-NAME       TO FIRST-NAME.
+              MOVE SW-LAST-NAME        TO LAST-NAME.
+
+              PERFORM 1300-CHECK-CONTROL-BREAK.
+              PERFORM 1330-WRITE-DETAIL-LINE.
+
+       1300-CHECK-CONTROL-BREAK.
+              IF WS-FIRST-RECORD-SW = 'Y'
+                     MOVE 'N' TO WS-FIRST-RECORD-SW
+                     MOVE CAR-TYPE TO WS-PREV-CAR-TYPE
+              ELSE
+                     IF CAR-TYPE NOT = WS-PREV-CAR-TYPE
+                            PERFORM 1320-PRINT-SUBTOTAL
+                            MOVE CAR-TYPE TO WS-PREV-CAR-TYPE
+                     END-IF
+              END-IF.
+
+       1320-PRINT-SUBTOTAL.
+              MOVE SPACES TO PRINT-LINE.
+              WRITE PRINT-LINE.
+              ADD 1 TO WS-LINE-COUNT.
+
+              MOVE WS-PREV-CAR-TYPE TO WS-ST-CAR-TYPE.
+              MOVE WS-TYPE-COUNT TO WS-ST-COUNT.
+              MOVE WS-TYPE-TOTAL TO WS-ST-TOTAL.
+              MOVE WS-SUBTOTAL-LINE TO PRINT-LINE.
+              WRITE PRINT-LINE.
+              ADD 1 TO WS-LINE-COUNT.
+
+              MOVE ZERO TO WS-TYPE-COUNT.
+              MOVE ZERO TO WS-TYPE-TOTAL.
+
+       1330-WRITE-DETAIL-LINE.
+              IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                     PERFORM 2000-PRINT-HEADERS
+              END-IF.
+
+              MOVE REGISTRATION-NUMBER TO WS-DL-REG-NUMBER.
+              MOVE CAR-TYPE            TO WS-DL-CAR-TYPE.
+              MOVE MODEL-YEAR          TO WS-DL-MODEL-YEAR.
+              MOVE RENTAL-DATE         TO WS-DL-RENTAL-DATE.
+              MOVE DUE-DATE            TO WS-DL-DUE-DATE.
+              MOVE WS-TOTAL-CHARGE     TO WS-DL-AMOUNT.
+              MOVE SPACES TO WS-DL-RENTER-NAME.
+              STRING FIRST-NAME DELIMITED BY SIZE
+                     " " DELIMITED BY SIZE
+                     LAST-NAME DELIMITED BY SIZE
+                     INTO WS-DL-RENTER-NAME
+              END-STRING.
+
+              MOVE WS-DETAIL-LINE TO PRINT-LINE.
+              WRITE PRINT-LINE.
+              ADD 1 TO WS-LINE-COUNT.
+
+              ADD 1 TO WS-TYPE-COUNT.
+              ADD WS-TOTAL-CHARGE TO WS-TYPE-TOTAL.
+
+       2000-PRINT-HEADERS.
+              ADD 1 TO WS-PAGE-NUMBER.
+              IF WS-PAGE-NUMBER > 1
+                     MOVE SPACES TO PRINT-LINE
+                     WRITE PRINT-LINE
+                     AFTER ADVANCING PAGE
+              END-IF.
+
+              MOVE WS-DATE-TODAY-NUM TO WS-RH-DATE.
+              MOVE WS-PAGE-NUMBER TO WS-RH-PAGE.
+              MOVE WS-REPORT-HEADING-1 TO PRINT-LINE.
+              WRITE PRINT-LINE.
+
+              MOVE SPACES TO PRINT-LINE.
+              WRITE PRINT-LINE.
+
+              MOVE WS-REPORT-HEADING-2 TO PRINT-LINE.
+              WRITE PRINT-LINE.
 
-       STOP RUN.
\ No newline at end of file
+              MOVE ZERO TO WS-LINE-COUNT.
